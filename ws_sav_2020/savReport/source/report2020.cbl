@@ -25,10 +25,30 @@
        input-output section.
        file-control.
       *begin {iscobol}file-control
+       select printf
+          assign to print ptr-dev-name
+          file status is stat-printf.
+       select auditf
+          assign to disk audit-dev-name
+          organization is line sequential
+          file status is stat-auditf.
+       select msg-logf
+          assign to disk log-dev-name
+          organization is line sequential
+          file status is stat-logf.
       *end {iscobol}file-control
        data division.
        file section.
       *begin {iscobol}file-section
+       fd printf label record omitted.
+       01 printf-r.
+          03 printf-01 pic x occurs 1024.
+       fd auditf label record omitted.
+       01 auditf-r.
+          03 auditf-line pic x(120).
+       fd msg-logf label record omitted.
+       01 msg-logf-r.
+          03 msg-logf-line pic x(120).
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -46,13 +66,14 @@
       *end {iscobol}external-definitions
        linkage section.
       *begin {iscobol}copy-linkage
+       copy "report2020.lks".
       *end {iscobol}copy-linkage
        screen section.
       *begin {iscobol}copy-screen
        copy "report2020.scr".
       *end {iscobol}copy-screen
       *begin {iscobol}procedure-using
-       procedure division.
+       procedure division using COMG01LK.
       *end {iscobol}procedure-using
       *begin {iscobol}declarative
       *end {iscobol}declarative
@@ -66,12 +87,23 @@
            perform is-screen-1-routine
       *end {iscobol}run-main-screen
       *begin {iscobol}exit-routines
-           perform is-exit-rtn.
+           perform is-exit-rtn
+           goback.
       *end {iscobol}exit-routines
       *begin {iscobol}copy-procedure
        copy "ismsg.cpy".
        copy "report2020.prd".
+       copy "report2020.rpt".
        copy "report2020.evt".
       *end {iscobol}copy-procedure
       *begin {iscobol}external-copyfiles
       *end {iscobol}external-copyfiles
+       report-composer section.
+      *begin {iscobol}report-1-master-print-para
+       is-report-1-master-print-loop.
+           perform report-1-bef-do-print
+           perform until report-1-doprintrtn-loop = 0
+              perform is-report-1-do-print-rtn
+              perform report-1-aft-do-print
+           end-perform.
+      *end {iscobol}report-1-master-print-para
