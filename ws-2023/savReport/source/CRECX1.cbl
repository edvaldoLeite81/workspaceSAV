@@ -24,6 +24,8 @@
       *begin {iscobol}repository
            class iscobol-html-renderer as "com.iscobol.htmlexporter.Exte
       -    "ndedHTMLRenderer"
+           class iscobol-pdf-renderer as "com.iscobol.pdfexporter.Extend
+      -    "edPDFRenderer"
            class io-file as "java.io.File"
            .
       *end {iscobol}repository
@@ -33,6 +35,22 @@
        select printf
           assign to print ptr-dev-name
           file status is stat-printf.
+       select auditf
+          assign to disk audit-dev-name
+          organization is line sequential
+          file status is stat-auditf.
+       select msg-logf
+          assign to disk log-dev-name
+          organization is line sequential
+          file status is stat-logf.
+       select csvf
+          assign to disk csv-dev-name
+          organization is line sequential
+          file status is stat-csvf.
+       select ckptf
+          assign to disk ckpt-dev-name
+          organization is line sequential
+          file status is stat-ckptf.
       *end {iscobol}file-control
        data division.
        file section.
@@ -40,6 +58,18 @@
        fd printf label record omitted.
        01 printf-r.
           03 printf-01 pic x occurs 1024.
+       fd auditf label record omitted.
+       01 auditf-r.
+          03 auditf-line pic x(120).
+       fd msg-logf label record omitted.
+       01 msg-logf-r.
+          03 msg-logf-line pic x(120).
+       fd csvf label record omitted.
+       01 csvf-r.
+          03 csvf-line pic x(256).
+       fd ckptf label record omitted.
+       01 ckptf-r.
+          03 ckptf-line pic x(40).
       *end {iscobol}file-section
        working-storage section.
       *begin {iscobol}is-def
@@ -80,10 +110,15 @@
            perform is-initial-routine
       *end {iscobol}initial-routines
       *begin {iscobol}run-main-screen
-           perform is-screen-1-routine
+           if cg1-batch-mode
+              perform is-report-1-master-print-loop
+           else
+              perform is-screen-1-routine
+           end-if
       *end {iscobol}run-main-screen
       *begin {iscobol}exit-routines
-           perform is-exit-rtn.
+           perform is-exit-rtn
+           goback.
       *end {iscobol}exit-routines
       *begin {iscobol}copy-procedure
        copy "ismsg.cpy".
@@ -96,9 +131,20 @@
       *end {iscobol}external-copyfiles
       *begin {iscobol}report-1-master-print-para
        is-report-1-master-print-loop.
-           perform report-1-bef-do-print
-           perform until report-1-doprintrtn-loop = 0
-              perform is-report-1-do-print-rtn
-              perform report-1-aft-do-print
+           perform report-1-init-queue-rtn
+           perform varying cg1-queue-ndx from 1 by 1
+                     until cg1-queue-ndx > cg1-report-qty
+              if cg1-queue-selected (cg1-queue-ndx) = "Y"
+                 and cg1-queue-ndx > report-1-last-completed-ndx
+                 move cg1-queue-rpt-id (cg1-queue-ndx)
+                   to report-1-current-rpt-id
+                 perform report-1-bef-do-print
+                 perform until report-1-doprintrtn-loop = 0
+                    perform is-report-1-do-print-rtn
+                    if report-1-doprintrtn-loop not = 0
+                       perform report-1-aft-do-print
+                    end-if
+                 end-perform
+              end-if
            end-perform.
       *end {iscobol}report-1-master-print-para
