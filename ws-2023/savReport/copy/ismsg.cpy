@@ -0,0 +1,36 @@
+      *begin {iscobol}ismsg-paragraphs
+      * ismsg.cpy - common warning/error popups shared by every
+      * program that copies ismsg.def into working-storage. Each caller
+      * moves its own program id into ismsg-caller-pgm once, in its
+      * initial routine, so the log entries below can be told apart.
+      * 2026-08-09 EL: added is-msg-write-log so a dismissed popup is
+      * still recoverable from the message log file (msg-logf) instead
+      * of being lost the moment the operator clicks past it.
+       is-msg-display-warning.
+           set ismsg-is-warning to true
+           display ismsg-text upon crt
+           perform is-msg-write-log.
+
+       is-msg-display-error.
+           set ismsg-is-error to true
+           display ismsg-text upon crt
+           perform is-msg-write-log.
+
+       is-msg-display-info.
+           set ismsg-is-info to true
+           display ismsg-text upon crt
+           perform is-msg-write-log.
+
+       is-msg-write-log.
+           move spaces to msg-logf-r
+           accept msg-log-date-part from date yyyymmdd
+           accept msg-log-time-part from time
+           move msg-log-date-part to msg-logf-r(1:8)
+           move msg-log-time-part to msg-logf-r(10:8)
+           move ismsg-severity to msg-logf-r(19:1)
+           move ismsg-caller-pgm to msg-logf-r(21:8)
+           move ismsg-text to msg-logf-r(30:78)
+           open extend msg-logf
+           write msg-logf-r
+           close msg-logf.
+      *end {iscobol}ismsg-paragraphs
